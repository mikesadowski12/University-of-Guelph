@@ -0,0 +1,27 @@
+000100******************************************************************
+000200*    NUMLAYT - SHARED NUMBER / SQUARE-ROOT RESULT LAYOUT
+000300*
+000400*    COPY THIS MEMBER WHEREVER THE INPUT NUMBER, THE POSITIVE
+000500*    WORKING COPY OF IT, THE RAW BABYLONIAN RESULT, THE ROUNDED
+000600*    RESULT, OR THE OVERFLOW INDICATOR ARE NEEDED, SO SQRT AND
+000700*    SQROOT NEVER DRIFT APART ON FIELD SIZE.  USE REPLACING TO
+000800*    GIVE THE FIELDS A PREFIX THAT SUITS THE COPYING PROGRAM,
+000900*    E.G.
+001000*
+001100*        COPY NUMLAYT REPLACING ==:PFX:== BY ==NUMLAYT-==.
+001200*        COPY NUMLAYT REPLACING ==:PFX:== BY ==LS-==.
+001300*
+001400*    LEVEL 01 ITEMS ARE KEPT INDEPENDENT RATHER THAN GROUPED SO
+001500*    THEY CAN BE PASSED INDIVIDUALLY ON A PROCEDURE DIVISION
+001600*    USING PHRASE.
+001700*
+001800*    2026-08-08 MJS  ORIGINAL MEMBER, SPLIT OUT OF SQRT/SQROOT SO
+001900*                    THE TWO PROGRAMS SHARE ONE FIELD DEFINITION.
+002000******************************************************************
+002100 01  :PFX:inNumber            PIC S9(11)V9(06) VALUE ZEROS.
+002200 01  :PFX:positiveInNumber    PIC  9(11)V9(06) VALUE ZEROS.
+002300 01  :PFX:resultBabylonian    PIC  9(11)V9(10) VALUE ZEROS.
+002400 01  :PFX:result              PIC  9(11)V9(06) VALUE ZEROS.
+002500 01  :PFX:overflowFlag        PIC  9(01)       VALUE ZERO.
+002600     88  :PFX:overflowDetected      VALUE 1.
+002700     88  :PFX:overflowNotDetected   VALUE 0.
