@@ -0,0 +1,14 @@
+000100******************************************************************
+000200*    PARMLAYT - SQROOT RUN-TIME PARAMETER RECORD
+000300*
+000400*    ONE RECORD READ ONCE AT STARTUP FROM THE SQRTPARM FILE.
+000500*    LETS A JOB TRADE ITERATION SPEED FOR DECIMAL PRECISION
+000600*    WITHOUT ANYONE HAND-EDITING THE BABYLONIAN LOOP.
+000700*
+000800*        COPY PARMLAYT REPLACING ==:PFX:== BY ==PARM-==.
+000900*
+001000*    2026-08-08 MJS  ORIGINAL MEMBER.
+001100******************************************************************
+001600 01  :PFX:PARAMETER-RECORD.
+001700     05  :PFX:maxIterations      PIC 9(02).
+001800     05  :PFX:decimalPlaces      PIC 9(01).
