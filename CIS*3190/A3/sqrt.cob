@@ -1,91 +1,838 @@
-* Name: 	Michael Sadowski
-* ID:   	0864810
-* Course:	CIS*3190
-
-* Assignment 3: BABYLONIAN SQUARE ROOTS
-
-* This program calculates a square root of a number using the BABYLONIAN SQUARE ROOTS formula.
-* It calculates an initial approximation of the final result by dividing the inputted number by 2
-* It divides the inputted number by the approximation
-* It adds the result of the divide to the initial approximation, and averaging the numbers by dividing by 2
-* This new value becomes the new approximation, and the program repeats the above processes for the new approximation
-* It loops 33 times because I found that to be accurate enough
-* If a negative value was entered, INVALID INPUT is displayed
-
-* This file holds the main driver for the square root calculator.
-* It allows the user to enter input, and then calls the Square Root function from the sqroot.cob file
-* After the function returns the result it is printed to the user
-* -------------------------------------------------------------------------------------------------------------------
-
-IDENTIFICATION DIVISION.
-PROGRAM-ID. SQRT.
-
-DATA DIVISION.
-	WORKING-STORAGE SECTION.
-		01	inNumber		PIC S9(11)V9(6)	VALUE ZEROS.
-		01      positiveInNumber	PIC 9(11)V9(6)  VALUE ZEROS.
-		01 	resultBabylonian	PIC 9(11)V9(10)  VALUE ZEROS.
-		01      result			PIC 9(11)V9(6)  VALUE ZEROS.			
-	        01	counter			PIC 99		VALUE ZEROS.
-		01	negativeFlag		PIC 9(11)V9(6)  VALUE ZEROS.
-
-procedure division.
-
-*	infinite loop because I never increment counter
-*	user needs to enter CNTRL-C to exit the program
-	PERFORM UNTIL counter = 50
-
-*		always reset the negativeflag to update for the new number
-		MOVE 0 TO negativeFlag
-
-*		get the user's input
-		PERFORM getNumber
-
-*		check if the number they input was negative, set the negativeflag accordingly
-		IF inNumber >= 0 THEN
-*			if it was positive, move the number data to an unsigned variable 
-			MOVE inNumber TO positiveInNumber
-			
-*			SQROOT the number
-			CALL 'SQROOT' USING positiveInNumber, resultBabylonian
-	
-*			round the result to the 6 decimal places
-			COMPUTE result ROUNDED = resultBabylonian
-		ELSE
-*			number was negative
-			MOVE 1 TO negativeFlag
-		END-IF
-
-*		display resulting number
-		PERFORM displayResult
-	END-PERFORM
-	STOP RUN.
-
-* Name: getNumber
-* Description: Display the welcome board and the user input section
-* Return: the inputted number is saved in the variable "inNumber"
-getNumber.
-	DISPLAY "".
-        DISPLAY "".
-        DISPLAY "           SQUARE ROOT APPROXIMATIONS".
-        DISPLAY "------------------------------------------------".
-	DISPLAY "> Enter number (CNTRL-C to EXIT): ", ACCEPT inNumber.
-
-* Name: displayResult
-* Description: Display the resulting number. If it was negative, INVALID INPUT is displayed instead of a value
-* Return: none
-displayResult.
-	DISPLAY "".
-	DISPLAY "------------------------------------------------".
-	DISPLAY "       NUMBER                      SQUARE ROOT".
-	DISPLAY "-------------------            ------------------".
-	
-*	don't print the value if the number inputted was negative
-	IF negativeFlag = 0 THEN
-		DISPLAY positiveInNumber, "            ", result
-	ELSE
-		DISPLAY inNumber, "               INVALID INPUT"
-	END-IF.
-	DISPLAY "".
-        DISPLAY "".	
-
+000100* Name: 	Michael Sadowski
+000200* ID:   	0864810
+000300* Course:	CIS*3190
+000400*
+000500* Assignment 3: BABYLONIAN SQUARE ROOTS
+000600*
+000700* This program calculates a square root of a number using the
+000800* BABYLONIAN SQUARE ROOTS formula.
+000900* It calculates an initial approximation of the final result by
+001000* dividing the inputted number by 2.
+001100* It divides the inputted number by the approximation.
+001200* It adds the result of the divide to the initial approximation,
+001300* and averages the numbers by dividing by 2.
+001400* This new value becomes the new approximation, and the program
+001500* repeats the above process for the new approximation, in
+001600* SQROOT, until the approximation converges.
+001700* If a negative value was entered, INVALID INPUT is reported and
+001800* the record is logged to the reject file instead of being
+001900* squared.
+002000*
+002100* This file holds the main driver for the square root calculator.
+002200* It can run two ways, chosen by the first character of the
+002300* command line the job was started with:
+002400*   'B' or 'b'  - BATCH.  Numbers are read one per record from
+002500*                 the SQRTIN file and every positiveInNumber /
+002600*                 result pair is written to SQRTOUT, so a whole
+002700*                 day's worklist can run unattended overnight.
+002800*   anything else (or nothing) - INTERACTIVE.  Numbers are keyed
+002900*                 in one at a time with ACCEPT, as before.
+003000* Either way every calculated result is appended, with a
+003100* timestamp, to the SQRTHIST history file; every rejected
+003200* (negative) input is appended, with a timestamp, to the SQRTREJ
+003300* exception file; and a printed report with headers, run date,
+003400* and trailing counts is written to SQRTRPT.  In batch mode the
+003500* record counter is checkpointed to SQRTCKPT periodically so a
+003600* job that dies partway through can be restarted where it left
+003700* off instead of reprocessing the whole worklist.
+003800*
+003900* Modification history:
+004000*   2026-08-08 MJS  Add batch input/output mode (SQRTIN/SQRTOUT)
+004100*                   alongside the original interactive ACCEPT.
+004200*   2026-08-08 MJS  Route the console table to a printed report
+004300*                   file (SQRTRPT) with headers, run date, and
+004400*                   trailing counts, instead of only DISPLAY.
+004500*   2026-08-08 MJS  Append every calculation to a history file
+004600*                   (SQRTHIST) with a date/time stamp.
+004700*   2026-08-08 MJS  Read maximum iterations / decimal places from
+004800*                   the SQRTPARM parameter file once at startup.
+004900*   2026-08-08 MJS  Report a Babylonian arithmetic overflow as
+005000*                   RESULT OVERFLOW instead of a truncated value.
+005100*   2026-08-08 MJS  Move the number/result field layout into the
+005200*                   NUMLAYT copybook shared with SQROOT.
+005300*   2026-08-08 MJS  Route rejected (negative) input to an
+005400*                   exception file (SQRTREJ) with a timestamp.
+005500*   2026-08-08 MJS  Turn the dead loop counter into a genuine
+005600*                   running record count, checkpointed to
+005700*                   SQRTCKPT so a batch run can be restarted.
+005710*   2026-08-08 MJS  Restarted runs now extend SQRTOUT instead of
+005720*                   truncating it, clear SQRTCKPT once a batch
+005730*                   run finishes cleanly, check FILE STATUS on
+005740*                   SQRTOUT/SQRTRPT the same as the other files,
+005750*                   and cap decimalPlaces at 6 so it cannot
+005760*                   overflow runScaleFactor.
+005770*   2026-08-09 MJS  Defer the SQRTCKPT truncation in
+005780*                   1000-INITIALIZE until SQRTIN/SQRTOUT/SQRTRPT
+005790*                   have all confirmed FILE STATUS "00" - an
+005800*                   open failure was truncating a valid restart
+005810*                   point before any records were processed,
+005820*                   forcing the next attempt to start back at
+005830*                   record one.  8000-TERMINATE's clear-on-exit
+005840*                   guard now also checks reportOpenFailedYes for
+005850*                   the same reason, and only closes SQRTCKPT if
+005860*                   it was actually opened this run.
+005862*   2026-08-09 MJS  Stamp SQRTHIST/SQRTREJ with the date/time each
+005864*                   record was actually processed (recordDate/
+005866*                   recordTime, re-ACCEPTed per record in
+005868*                   2000-PROCESS-RECORD) instead of the one
+005870*                   runCurrentDate/runCurrentTime taken at job
+005872*                   start, which a long batch or interactive run
+005874*                   was stamping on every record regardless of
+005876*                   how much later it was actually processed.
+005878*   2026-08-09 MJS  1320-OPEN-OUTPUT-FILE no longer runs when
+005880*                   SQRTIN failed to open, and SQRTOUT is only
+005882*                   closed if it was actually opened
+005884*                   (outputFileOpenedFlag) - a missing SQRTIN used
+005886*                   to truncate a prior run's SQRTOUT even though
+005888*                   zero records were processed.  The checkpoint
+005890*                   record now also carries the accepted/rejected/
+005892*                   overflow counts alongside the restart position,
+005894*                   so SQRTRPT's trailer reports job-wide totals
+005896*                   after a restart instead of only the resumed
+005898*                   tail.  SQRTHIST/SQRTREJ opens are now checked
+005900*                   the same way SQRTIN/SQRTOUT/SQRTRPT already
+005902*                   were, with historyOpenFailedYes/
+005904*                   rejectOpenFailedYes skipping the corresponding
+005906*                   write and driving jobReturnCode to 16 instead
+005908*                   of writing to a file that was never opened.
+005910* -------------------------------------------------------------
+005920*
+006000 IDENTIFICATION DIVISION.
+006100 PROGRAM-ID. SQRT.
+006200*
+006300 ENVIRONMENT DIVISION.
+006400 INPUT-OUTPUT SECTION.
+006500 FILE-CONTROL.
+006600     SELECT SQRT-INPUT-FILE ASSIGN TO "SQRTIN"
+006650         ORGANIZATION IS LINE SEQUENTIAL
+006660         FILE STATUS IS fileStatusIn.
+006800     SELECT SQRT-OUTPUT-FILE ASSIGN TO "SQRTOUT"
+006810         ORGANIZATION IS LINE SEQUENTIAL
+006820         FILE STATUS IS fileStatusOut.
+007000     SELECT SQRT-REPORT-FILE ASSIGN TO "SQRTRPT"
+007010         ORGANIZATION IS LINE SEQUENTIAL
+007020         FILE STATUS IS fileStatusRpt.
+007200     SELECT SQRT-HISTORY-FILE ASSIGN TO "SQRTHIST"
+007250         ORGANIZATION IS LINE SEQUENTIAL
+007260         FILE STATUS IS fileStatusHist.
+007400     SELECT SQRT-REJECT-FILE ASSIGN TO "SQRTREJ"
+007450         ORGANIZATION IS LINE SEQUENTIAL
+007460         FILE STATUS IS fileStatusRej.
+007600     SELECT SQRT-CKPT-FILE ASSIGN TO "SQRTCKPT"
+007700         ORGANIZATION IS LINE SEQUENTIAL
+007800         FILE STATUS IS fileStatusCkpt.
+007900     SELECT SQRT-PARM-FILE ASSIGN TO "SQRTPARM"
+008000         ORGANIZATION IS LINE SEQUENTIAL
+008100         FILE STATUS IS fileStatusParm.
+008200*
+008300 DATA DIVISION.
+008400 FILE SECTION.
+008500 FD  SQRT-INPUT-FILE.
+008600 01  IN-WORKLIST-RECORD.
+008700     05  IN-WORKLIST-NUMBER      PIC S9(11)V9(06).
+008800*
+008900 FD  SQRT-OUTPUT-FILE.
+009000 01  OUT-WORKLIST-RECORD.
+009100     05  OUT-NUMBER              PIC S9(11)V9(06).
+009200     05  FILLER                  PIC X(02) VALUE SPACES.
+009300     05  OUT-RESULT              PIC  9(11)V9(06).
+009400     05  FILLER                  PIC X(02) VALUE SPACES.
+009500     05  OUT-STATUS              PIC X(10).
+009600*
+009700 FD  SQRT-REPORT-FILE.
+009800 01  RPT-LINE                    PIC X(80).
+009900*
+010000 FD  SQRT-HISTORY-FILE.
+010100 01  HIST-RECORD.
+010200     05  HIST-DATE               PIC 9(08).
+010300     05  FILLER                  PIC X(01) VALUE SPACE.
+010400     05  HIST-TIME               PIC 9(08).
+010500     05  FILLER                  PIC X(01) VALUE SPACE.
+010600     05  HIST-NUMBER             PIC  9(11)V9(06).
+010700     05  FILLER                  PIC X(01) VALUE SPACE.
+010800     05  HIST-RESULT             PIC  9(11)V9(06).
+010900*
+011000 FD  SQRT-REJECT-FILE.
+011100 01  REJ-RECORD.
+011200     05  REJ-DATE                PIC 9(08).
+011300     05  FILLER                  PIC X(01) VALUE SPACE.
+011400     05  REJ-TIME                PIC 9(08).
+011500     05  FILLER                  PIC X(01) VALUE SPACE.
+011600     05  REJ-NUMBER              PIC S9(11)V9(06).
+011700*
+011800 FD  SQRT-CKPT-FILE.
+011900 01  CKPT-RECORD.
+012000     05  CKPT-COUNT              PIC 9(09).
+012010     05  FILLER                  PIC X(01) VALUE SPACE.
+012020     05  CKPT-ACCEPTED-COUNT     PIC 9(09).
+012030     05  FILLER                  PIC X(01) VALUE SPACE.
+012040     05  CKPT-REJECTED-COUNT     PIC 9(09).
+012050     05  FILLER                  PIC X(01) VALUE SPACE.
+012060     05  CKPT-OVERFLOW-COUNT     PIC 9(09).
+012100*
+012200 FD  SQRT-PARM-FILE.
+012300 COPY PARMLAYT REPLACING ==:PFX:== BY ==PARM-==.
+012400*
+012500 WORKING-STORAGE SECTION.
+012600 COPY NUMLAYT REPLACING ==:PFX:== BY ==NUMLAYT-==.
+012700*
+012800 01  fileStatusParm              PIC X(02) VALUE SPACES.
+012900 01  fileStatusCkpt              PIC X(02) VALUE SPACES.
+012950 01  fileStatusHist              PIC X(02) VALUE SPACES.
+012960 01  fileStatusRej               PIC X(02) VALUE SPACES.
+012970 01  fileStatusIn                PIC X(02) VALUE SPACES.
+012971 01  fileStatusOut               PIC X(02) VALUE SPACES.
+012972 01  fileStatusRpt               PIC X(02) VALUE SPACES.
+012980 01  inputOpenFailedFlag         PIC X(01) VALUE "N".
+012990     88  inputOpenFailedYes          VALUE "Y".
+012991 01  outputOpenFailedFlag        PIC X(01) VALUE "N".
+012992     88  outputOpenFailedYes         VALUE "Y".
+012993 01  reportOpenFailedFlag        PIC X(01) VALUE "N".
+012994     88  reportOpenFailedYes         VALUE "Y".
+012995 01  outputFileOpenedFlag        PIC X(01) VALUE "N".
+012996     88  outputFileOpened            VALUE "Y".
+012997 01  historyOpenFailedFlag       PIC X(01) VALUE "N".
+012998     88  historyOpenFailedYes        VALUE "Y".
+012999 01  rejectOpenFailedFlag        PIC X(01) VALUE "N".
+013000     88  rejectOpenFailedYes         VALUE "Y".
+013050*
+013100 01  runMaxIterations            PIC 9(02) VALUE 33.
+013200 01  runDecimalPlaces            PIC 9(01) VALUE 6.
+013300 01  runScaleFactor              PIC 9(07) VALUE 1000000.
+013400 01  runScaledResult             PIC 9(18) VALUE ZEROS.
+013500*
+013600 01  WS-COMMAND-LINE             PIC X(80) VALUE SPACES.
+013700 01  runModeSwitch               PIC X(01) VALUE 'I'.
+013800     88  runModeBatch                VALUE 'B'.
+013900     88  runModeInteractive          VALUE 'I'.
+014000*
+014100 01  counter                     PIC 9(09) VALUE ZEROS.
+014200 01  negativeFlag                PIC 9(11)V9(06) VALUE ZEROS.
+014300*
+014400 01  endOfInputSwitch            PIC X(01) VALUE 'N'.
+014500     88  endOfInputYes               VALUE 'Y'.
+014600 01  ckptEofSwitch               PIC X(01) VALUE 'N'.
+014700     88  ckptEofYes                  VALUE 'Y'.
+014800*
+014900 01  runCurrentDate              PIC 9(08) VALUE ZEROS.
+015000 01  runCurrentTime              PIC 9(08) VALUE ZEROS.
+015010*
+015020*    recordDate/recordTime are re-ACCEPTed for every worklist
+015030*    entry in 2000-PROCESS-RECORD, so SQRTHIST/SQRTREJ stamp each
+015040*    record with when it was actually processed rather than the
+015050*    one runCurrentDate/runCurrentTime taken at job start, which
+015060*    only the SQRTRPT run-date header still uses
+015070 01  recordDate                  PIC 9(08) VALUE ZEROS.
+015080 01  recordTime                  PIC 9(08) VALUE ZEROS.
+015100*
+015200 01  rptLineCount                PIC 9(02) VALUE ZEROS.
+015300 01  rptLinesPerPage             PIC 9(02) VALUE 20.
+015400 01  rptPageCount                PIC 9(03) VALUE ZEROS.
+015500 01  rptAcceptedCount            PIC 9(09) VALUE ZEROS.
+015600 01  rptRejectedCount            PIC 9(09) VALUE ZEROS.
+015700 01  rptOverflowCount            PIC 9(09) VALUE ZEROS.
+015800*
+015900 01  checkpointInterval          PIC 9(05) VALUE 100.
+016000 01  checkpointRestartCount      PIC 9(09) VALUE ZEROS.
+016010 01  checkpointAcceptedCount     PIC 9(09) VALUE ZEROS.
+016020 01  checkpointRejectedCount     PIC 9(09) VALUE ZEROS.
+016030 01  checkpointOverflowCount     PIC 9(09) VALUE ZEROS.
+016100 01  checkpointFileFlag          PIC X(01) VALUE 'N'.
+016200     88  checkpointFileFound         VALUE 'Y'.
+016210 01  ckptFileOpenedFlag          PIC X(01) VALUE 'N'.
+016220     88  ckptFileOpened              VALUE 'Y'.
+016300 01  ckptQuotient                PIC 9(09) VALUE ZEROS.
+016400 01  ckptRemainder               PIC 9(05) VALUE ZEROS.
+016500*
+016600 01  jobReturnCode               PIC 9(02) VALUE ZEROS.
+016700*
+016800 01  rptTitleLine.
+016900     05  FILLER                  PIC X(11) VALUE SPACES.
+017000     05  FILLER                  PIC X(38) VALUE
+017100         "SQUARE ROOT APPROXIMATIONS - BATCH RE".
+017200     05  FILLER                  PIC X(04) VALUE "PORT".
+017300*
+017400 01  rptRunDateLine.
+017500     05  FILLER                  PIC X(11) VALUE "RUN DATE: ".
+017600     05  RPT-RUN-DATE-OUT        PIC 9(08).
+017700     05  FILLER                  PIC X(08) VALUE SPACES.
+017800     05  FILLER                  PIC X(06) VALUE "PAGE: ".
+017900     05  RPT-PAGE-OUT            PIC ZZ9.
+018000*
+018100 01  rptColumnHeadLine1.
+018200     05  FILLER                  PIC X(20) VALUE SPACES.
+018300     05  FILLER                  PIC X(06) VALUE "NUMBER".
+018400     05  FILLER                  PIC X(24) VALUE SPACES.
+018500     05  FILLER                  PIC X(12) VALUE "SQUARE ROOT".
+018600*
+018700 01  rptColumnHeadLine2.
+018800     05  FILLER                  PIC X(17) VALUE SPACES.
+018900     05  FILLER                  PIC X(17) VALUE ALL "-".
+019000     05  FILLER                  PIC X(12) VALUE SPACES.
+019100     05  FILLER                  PIC X(18) VALUE ALL "-".
+019200*
+019300 01  rptDetailLine.
+019400     05  RPT-DETAIL-NUMBER       PIC -(11)9.999999.
+019500     05  FILLER                  PIC X(10) VALUE SPACES.
+019600     05  RPT-DETAIL-RESULT       PIC X(30).
+019650 01  rptResultEdited             PIC Z(11)9.999999.
+019700*
+020200 PROCEDURE DIVISION.
+020300*
+020400 0000-MAINLINE.
+020500     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+020600     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+020700         UNTIL endOfInputYes
+020800     PERFORM 8000-TERMINATE THRU 8000-EXIT
+020900     MOVE jobReturnCode TO RETURN-CODE
+021000     STOP RUN.
+021100*
+021200*----------------------------------------------------------
+021300* 1000-INITIALIZE - decide run mode, load parameters, open
+021400* the files needed for that mode, and print the first page
+021500* of report headers.
+021600*----------------------------------------------------------
+021700 1000-INITIALIZE.
+021800     ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE
+021900     IF WS-COMMAND-LINE(1:1) = "B" OR
+022000             WS-COMMAND-LINE(1:1) = "b"
+022100         SET runModeBatch TO TRUE
+022200     ELSE
+022300         SET runModeInteractive TO TRUE
+022400     END-IF
+022500*
+022600     ACCEPT runCurrentDate FROM DATE YYYYMMDD
+022700     ACCEPT runCurrentTime FROM TIME
+022800*
+022900     PERFORM 1100-READ-PARAMETERS THRU 1100-EXIT
+023000*
+023100     IF runModeBatch
+023200         PERFORM 1200-CHECK-CHECKPOINT THRU 1200-EXIT
+023300         OPEN INPUT SQRT-INPUT-FILE
+023320         IF fileStatusIn NOT = "00"
+023340             DISPLAY "SQRTIN COULD NOT BE OPENED - STATUS "
+023350                 fileStatusIn
+023360             SET endOfInputYes TO TRUE
+023365             SET inputOpenFailedYes TO TRUE
+023370         END-IF
+023380         IF NOT inputOpenFailedYes
+023390             PERFORM 1320-OPEN-OUTPUT-FILE THRU 1320-EXIT
+023395         END-IF
+024000     END-IF
+024200*
+024300     OPEN OUTPUT SQRT-REPORT-FILE
+024310     IF fileStatusRpt NOT = "00"
+024320         DISPLAY "SQRTRPT COULD NOT BE OPENED - STATUS "
+024330             fileStatusRpt
+024340         SET endOfInputYes TO TRUE
+024350         SET reportOpenFailedYes TO TRUE
+024360     END-IF
+024370*
+024371*    the on-disk checkpoint is only truncated once SQRTIN,
+024372*    SQRTOUT, and SQRTRPT have all confirmed FILE STATUS "00" -
+024373*    if any one of them failed to open, no records will be
+024374*    processed this run, so a valid restart point left by an
+024375*    earlier run must survive untouched for the next attempt
+024376     IF runModeBatch AND NOT inputOpenFailedYes
+024377             AND NOT outputOpenFailedYes
+024378             AND NOT reportOpenFailedYes
+024379         OPEN OUTPUT SQRT-CKPT-FILE
+024380         SET ckptFileOpened TO TRUE
+024390         IF checkpointFileFound
+024391             MOVE checkpointRestartCount TO counter
+024392             MOVE checkpointAcceptedCount TO rptAcceptedCount
+024393             MOVE checkpointRejectedCount TO rptRejectedCount
+024394             MOVE checkpointOverflowCount TO rptOverflowCount
+024395             PERFORM 1300-SKIP-PROCESSED-RECORDS THRU
+024396                 1300-EXIT
+024397         END-IF
+024398     END-IF
+024399*
+024400     PERFORM 1400-OPEN-APPEND-FILES THRU 1400-EXIT
+024600*
+024610     IF NOT reportOpenFailedYes
+024700         PERFORM 2750-WRITE-REPORT-HEADERS THRU 2750-EXIT
+024620     END-IF.
+024800*
+024900 1000-EXIT.
+025000     EXIT.
+025100*
+025200*----------------------------------------------------------
+025300* 1100-READ-PARAMETERS - read the tuning parameters once at
+025400* startup; if SQRTPARM is absent, keep the shop-standard
+025500* defaults of 33 iterations and 6 decimal places.
+025600*----------------------------------------------------------
+025700 1100-READ-PARAMETERS.
+025800     MOVE 33 TO runMaxIterations
+025900     MOVE 6 TO runDecimalPlaces
+026000     OPEN INPUT SQRT-PARM-FILE
+026100     IF fileStatusParm = "00"
+026200         READ SQRT-PARM-FILE
+026300             NOT AT END
+026400                 MOVE PARM-maxIterations TO runMaxIterations
+026500                 MOVE PARM-decimalPlaces TO runDecimalPlaces
+026600         END-READ
+026700         CLOSE SQRT-PARM-FILE
+026800     END-IF
+026810*
+026820*    NUMLAYT-result only stores 6 decimal digits, and
+026830*    runScaleFactor only holds 7 digits (10**6), so cap
+026840*    decimalPlaces here rather than let it overflow either one
+026850     IF runDecimalPlaces > 6
+026860         MOVE 6 TO runDecimalPlaces
+026870     END-IF
+026900     COMPUTE runScaleFactor = 10 ** runDecimalPlaces.
+027000*
+027100 1100-EXIT.
+027200     EXIT.
+027300*
+027400*----------------------------------------------------------
+027500* 1200-CHECK-CHECKPOINT - see whether a checkpoint from a
+027600* prior, interrupted batch run exists, and if so remember
+027700* the record count to restart from.
+027800*----------------------------------------------------------
+027900 1200-CHECK-CHECKPOINT.
+028000     MOVE ZEROS TO checkpointRestartCount
+028100     MOVE "N" TO checkpointFileFlag
+028200     MOVE "N" TO ckptEofSwitch
+028300     OPEN INPUT SQRT-CKPT-FILE
+028400     IF fileStatusCkpt = "00"
+028500         PERFORM 1210-READ-CKPT-RECORD THRU 1210-EXIT
+028600             UNTIL ckptEofYes
+028700         CLOSE SQRT-CKPT-FILE
+028800     END-IF.
+028900*
+029000 1200-EXIT.
+029100     EXIT.
+029200*
+029300 1210-READ-CKPT-RECORD.
+029400     READ SQRT-CKPT-FILE
+029500         AT END
+029600             SET ckptEofYes TO TRUE
+029700         NOT AT END
+029800             MOVE CKPT-COUNT TO checkpointRestartCount
+029810             MOVE CKPT-ACCEPTED-COUNT TO checkpointAcceptedCount
+029820             MOVE CKPT-REJECTED-COUNT TO checkpointRejectedCount
+029830             MOVE CKPT-OVERFLOW-COUNT TO checkpointOverflowCount
+029900             SET checkpointFileFound TO TRUE
+030000     END-READ.
+030100*
+030200 1210-EXIT.
+030300     EXIT.
+030400*
+030500*----------------------------------------------------------
+030600* 1300-SKIP-PROCESSED-RECORDS - fast-forward past the
+030700* records a prior run already checkpointed past, so a
+030800* restarted batch job does not reprocess them.
+030900*----------------------------------------------------------
+031000 1300-SKIP-PROCESSED-RECORDS.
+031100     PERFORM 1310-SKIP-ONE-RECORD THRU 1310-EXIT
+031200         VARYING checkpointRestartCount FROM
+031300         checkpointRestartCount BY -1
+031400         UNTIL checkpointRestartCount = 0
+031500                OR endOfInputYes.
+031600*
+031700 1300-EXIT.
+031800     EXIT.
+031900*
+032000 1310-SKIP-ONE-RECORD.
+032100     READ SQRT-INPUT-FILE
+032200         AT END
+032300             SET endOfInputYes TO TRUE
+032400     END-READ.
+032500*
+032600 1310-EXIT.
+032700     EXIT.
+032800*
+032801*----------------------------------------------------------
+032802* 1320-OPEN-OUTPUT-FILE - a fresh run truncates SQRTOUT as
+032803* before, but a checkpoint-restarted run must not discard the
+032804* result pairs already written before the earlier run stopped,
+032805* so it opens SQRTOUT for EXTEND instead, falling back to
+032806* OUTPUT only if the file does not exist yet.
+032807*----------------------------------------------------------
+032808 1320-OPEN-OUTPUT-FILE.
+032809     IF checkpointFileFound
+032810         OPEN EXTEND SQRT-OUTPUT-FILE
+032811         IF fileStatusOut NOT = "00"
+032812             OPEN OUTPUT SQRT-OUTPUT-FILE
+032813         END-IF
+032814     ELSE
+032815         OPEN OUTPUT SQRT-OUTPUT-FILE
+032816     END-IF
+032817     IF fileStatusOut NOT = "00"
+032818         DISPLAY "SQRTOUT COULD NOT BE OPENED - STATUS "
+032819             fileStatusOut
+032820         SET endOfInputYes TO TRUE
+032821         SET outputOpenFailedYes TO TRUE
+032822     ELSE
+032823         SET outputFileOpened TO TRUE
+032824     END-IF.
+032825*
+032826 1320-EXIT.
+032827     EXIT.
+032828*
+032829*----------------------------------------------------------
+032831* 1400-OPEN-APPEND-FILES - the history and reject files are
+032833* appended to across runs; OPEN EXTEND fails if the file has
+032835* never been created before, so fall back to OPEN OUTPUT the
+032837* first time a job runs in a new directory; if neither open
+032838* succeeds (e.g. the directory is unwritable) the corresponding
+032839* failed-flag is set so 2000-PROCESS-RECORD skips the write and
+032841* 8200-SET-RETURN-CODE reports the run as unclean.
+032843*----------------------------------------------------------
+032845 1400-OPEN-APPEND-FILES.
+032847     OPEN EXTEND SQRT-HISTORY-FILE
+032849     IF fileStatusHist NOT = "00"
+032851         OPEN OUTPUT SQRT-HISTORY-FILE
+032853     END-IF
+032855     IF fileStatusHist NOT = "00"
+032857         DISPLAY "SQRTHIST COULD NOT BE OPENED - STATUS "
+032859             fileStatusHist
+032861         SET historyOpenFailedYes TO TRUE
+032863     END-IF
+032865*
+032867     OPEN EXTEND SQRT-REJECT-FILE
+032869     IF fileStatusRej NOT = "00"
+032871         OPEN OUTPUT SQRT-REJECT-FILE
+032873     END-IF
+032875     IF fileStatusRej NOT = "00"
+032877         DISPLAY "SQRTREJ COULD NOT BE OPENED - STATUS "
+032879             fileStatusRej
+032881         SET rejectOpenFailedYes TO TRUE
+032883     END-IF.
+032885*
+032887 1400-EXIT.
+032889     EXIT.
+032891*
+032999*----------------------------------------------------------
+033000* 2000-PROCESS-RECORD - one worklist entry: get a number,
+033100* square root it (or reject it), report and log it, then
+033200* checkpoint if this is a batch run.
+033300*----------------------------------------------------------
+033400 2000-PROCESS-RECORD.
+033500     SET NUMLAYT-overflowNotDetected TO TRUE
+033600     MOVE 0 TO negativeFlag
+033700*
+033800     PERFORM 2100-GET-NUMBER THRU 2100-EXIT
+033900     IF endOfInputYes
+034000         GO TO 2000-EXIT
+034100     END-IF
+034200*
+034300     ADD 1 TO counter
+034310     ACCEPT recordDate FROM DATE YYYYMMDD
+034320     ACCEPT recordTime FROM TIME
+034400*
+034500     IF NUMLAYT-inNumber >= 0
+034600         MOVE NUMLAYT-inNumber TO NUMLAYT-positiveInNumber
+034700         CALL "SQROOT" USING NUMLAYT-positiveInNumber,
+034800             NUMLAYT-resultBabylonian, NUMLAYT-overflowFlag,
+034900             runMaxIterations
+035000         IF NUMLAYT-overflowDetected
+035100             ADD 1 TO rptOverflowCount
+035200         ELSE
+035300             PERFORM 2400-ROUND-RESULT THRU 2400-EXIT
+035400             IF NOT historyOpenFailedYes
+035450                 PERFORM 2700-WRITE-HISTORY THRU 2700-EXIT
+035470             END-IF
+035500             ADD 1 TO rptAcceptedCount
+035600         END-IF
+035700     ELSE
+035800         MOVE 1 TO negativeFlag
+035900         IF NOT rejectOpenFailedYes
+035950             PERFORM 2200-WRITE-REJECT THRU 2200-EXIT
+035970         END-IF
+036000         ADD 1 TO rptRejectedCount
+036100     END-IF
+036200*
+036300     PERFORM 2800-DISPLAY-RESULT THRU 2800-EXIT
+036400*
+036500     IF runModeBatch
+036600         PERFORM 2900-WRITE-BATCH-OUTPUT THRU 2900-EXIT
+036700         DIVIDE counter BY checkpointInterval
+036800             GIVING ckptQuotient REMAINDER ckptRemainder
+036900         IF ckptRemainder = 0
+037000             PERFORM 2950-WRITE-CHECKPOINT THRU 2950-EXIT
+037100         END-IF
+037200     END-IF.
+037300*
+037400 2000-EXIT.
+037500     EXIT.
+037600*
+037700*----------------------------------------------------------
+037800* 2100-GET-NUMBER - in batch mode read the next worklist
+037900* record; in interactive mode prompt and ACCEPT, exactly as
+038000* the original assignment did.
+038100*----------------------------------------------------------
+038200 2100-GET-NUMBER.
+038300     IF runModeBatch
+038400         READ SQRT-INPUT-FILE
+038500             AT END
+038600                 SET endOfInputYes TO TRUE
+038700             NOT AT END
+038800                 MOVE IN-WORKLIST-NUMBER TO NUMLAYT-inNumber
+038900         END-READ
+039000     ELSE
+039100         DISPLAY " "
+039200         DISPLAY " "
+039300         DISPLAY "           SQUARE ROOT APPROXIMATIONS"
+039400         DISPLAY "----------------------------------------"
+039500         DISPLAY "> Enter number (CNTRL-C to EXIT): "
+039600         ACCEPT NUMLAYT-inNumber
+039700     END-IF.
+039800*
+039900 2100-EXIT.
+040000     EXIT.
+040100*
+040200*----------------------------------------------------------
+040300* 2200-WRITE-REJECT - log a negative input to the exception
+040400* file, with the date and time it was actually entered (per
+040410* record, via recordDate/recordTime - not the job start time).
+040500*----------------------------------------------------------
+040600 2200-WRITE-REJECT.
+040650     MOVE SPACES TO REJ-RECORD
+040700     MOVE recordDate TO REJ-DATE
+040800     MOVE recordTime TO REJ-TIME
+040900     MOVE NUMLAYT-inNumber TO REJ-NUMBER
+041000     WRITE REJ-RECORD.
+041100*
+041200 2200-EXIT.
+041300     EXIT.
+041400*
+041500*----------------------------------------------------------
+041600* 2400-ROUND-RESULT - round the raw Babylonian result to the
+041700* configured number of decimal places (SQRTPARM), keeping it
+041800* in the fixed 6-decimal result field.
+041900*----------------------------------------------------------
+042000 2400-ROUND-RESULT.
+042100     COMPUTE NUMLAYT-result ROUNDED = NUMLAYT-resultBabylonian
+042200     COMPUTE runScaledResult ROUNDED =
+042300         NUMLAYT-result * runScaleFactor
+042400     COMPUTE NUMLAYT-result = runScaledResult / runScaleFactor.
+042500*
+042600 2400-EXIT.
+042700     EXIT.
+042800*
+042900*----------------------------------------------------------
+043000* 2700-WRITE-HISTORY - append every accepted calculation to
+043100* the history file with the date and time it was actually
+043110* calculated (per record, via recordDate/recordTime).
+043200*----------------------------------------------------------
+043300 2700-WRITE-HISTORY.
+043350     MOVE SPACES TO HIST-RECORD
+043400     MOVE recordDate TO HIST-DATE
+043500     MOVE recordTime TO HIST-TIME
+043600     MOVE NUMLAYT-positiveInNumber TO HIST-NUMBER
+043700     MOVE NUMLAYT-result TO HIST-RESULT
+043800     WRITE HIST-RECORD.
+043900*
+044000 2700-EXIT.
+044100     EXIT.
+044200*
+044300*----------------------------------------------------------
+044400* 2750-WRITE-REPORT-HEADERS - title line, run date, page
+044500* number, and column headers, repeated at the top of every
+044600* report page.
+044700*----------------------------------------------------------
+044800 2750-WRITE-REPORT-HEADERS.
+044900     ADD 1 TO rptPageCount
+045000     MOVE ZEROS TO rptLineCount
+045100     MOVE runCurrentDate TO RPT-RUN-DATE-OUT
+045200     MOVE rptPageCount TO RPT-PAGE-OUT
+045300*
+045400     WRITE RPT-LINE FROM rptTitleLine
+045500     MOVE SPACES TO RPT-LINE
+045600     WRITE RPT-LINE
+045700     WRITE RPT-LINE FROM rptRunDateLine
+045800     MOVE SPACES TO RPT-LINE
+045900     WRITE RPT-LINE
+046000     WRITE RPT-LINE FROM rptColumnHeadLine1
+046100     WRITE RPT-LINE FROM rptColumnHeadLine2.
+046200*
+046300 2750-EXIT.
+046400     EXIT.
+046500*
+046600*----------------------------------------------------------
+046700* 2800-DISPLAY-RESULT - echo the result on the screen when
+046800* running interactively, and always add a line to the
+046900* printed report (paging as needed).
+047000*----------------------------------------------------------
+047100 2800-DISPLAY-RESULT.
+047200     IF NOT runModeBatch
+047300         DISPLAY " "
+047400         DISPLAY "----------------------------------------"
+047500         DISPLAY "  NUMBER                  SQUARE ROOT"
+047600         DISPLAY "-------------            -------------"
+047700         IF negativeFlag = 0
+047800             IF NUMLAYT-overflowDetected
+047900                 DISPLAY NUMLAYT-inNumber,
+048000                     "          RESULT OVERFLOW"
+048100             ELSE
+048200                 DISPLAY NUMLAYT-positiveInNumber,
+048300                     "            ", NUMLAYT-result
+048400             END-IF
+048500         ELSE
+048600             DISPLAY NUMLAYT-inNumber,
+048700                 "               INVALID INPUT"
+048800         END-IF
+048900         DISPLAY " "
+049000         DISPLAY " "
+049100     END-IF
+049200*
+049300     IF rptLineCount >= rptLinesPerPage
+049400         PERFORM 2750-WRITE-REPORT-HEADERS THRU 2750-EXIT
+049500     END-IF
+049600*
+049700     MOVE SPACES TO rptDetailLine
+049800     IF negativeFlag = 0
+049900         MOVE NUMLAYT-inNumber TO RPT-DETAIL-NUMBER
+050000         IF NUMLAYT-overflowDetected
+050100             MOVE "RESULT OVERFLOW" TO RPT-DETAIL-RESULT
+050200         ELSE
+050300             MOVE NUMLAYT-result TO rptResultEdited
+050350             MOVE rptResultEdited TO RPT-DETAIL-RESULT
+050400         END-IF
+050500     ELSE
+050600         MOVE NUMLAYT-inNumber TO RPT-DETAIL-NUMBER
+050700         MOVE "INVALID INPUT" TO RPT-DETAIL-RESULT
+050800     END-IF
+050900     WRITE RPT-LINE FROM rptDetailLine
+051000     ADD 1 TO rptLineCount.
+051100*
+051200 2800-EXIT.
+051300     EXIT.
+051400*
+051500*----------------------------------------------------------
+051600* 2900-WRITE-BATCH-OUTPUT - in batch mode, write the
+051700* positiveInNumber/result pair to the worklist output file.
+051800*----------------------------------------------------------
+051900 2900-WRITE-BATCH-OUTPUT.
+051950     MOVE SPACES TO OUT-WORKLIST-RECORD
+052000     MOVE NUMLAYT-inNumber TO OUT-NUMBER
+052100     IF negativeFlag NOT = 0
+052200         MOVE ZEROS TO OUT-RESULT
+052300         MOVE "INVALID" TO OUT-STATUS
+052400     ELSE
+052500         IF NUMLAYT-overflowDetected
+052600             MOVE ZEROS TO OUT-RESULT
+052700             MOVE "OVERFLOW" TO OUT-STATUS
+052800         ELSE
+052900             MOVE NUMLAYT-result TO OUT-RESULT
+053000             MOVE "OK" TO OUT-STATUS
+053100         END-IF
+053200     END-IF
+053300     WRITE OUT-WORKLIST-RECORD.
+053400*
+053500 2900-EXIT.
+053600     EXIT.
+053700*
+053800*----------------------------------------------------------
+053900* 2950-WRITE-CHECKPOINT - record how many worklist entries
+054000* have been processed so far, so a job that abends can be
+054100* restarted from here instead of from record one.
+054200*----------------------------------------------------------
+054300 2950-WRITE-CHECKPOINT.
+054350     MOVE SPACES TO CKPT-RECORD
+054400     MOVE counter TO CKPT-COUNT
+054410     MOVE rptAcceptedCount TO CKPT-ACCEPTED-COUNT
+054420     MOVE rptRejectedCount TO CKPT-REJECTED-COUNT
+054430     MOVE rptOverflowCount TO CKPT-OVERFLOW-COUNT
+054500     WRITE CKPT-RECORD.
+054600*
+054700 2950-EXIT.
+054800     EXIT.
+054900*
+055000*----------------------------------------------------------
+055100* 8000-TERMINATE - trailing report counts, close every open
+055200* file, and set the job's return code.
+055300*----------------------------------------------------------
+055400 8000-TERMINATE.
+055410     IF NOT reportOpenFailedYes
+055500         MOVE SPACES TO RPT-LINE
+055600         WRITE RPT-LINE
+055700         PERFORM 8100-WRITE-REPORT-TRAILER THRU 8100-EXIT
+055720         CLOSE SQRT-REPORT-FILE
+055730     END-IF
+055800*
+056000     IF NOT historyOpenFailedYes
+056050         CLOSE SQRT-HISTORY-FILE
+056080     END-IF
+056100     IF NOT rejectOpenFailedYes
+056150         CLOSE SQRT-REJECT-FILE
+056180     END-IF
+056200     IF runModeBatch
+056250         IF NOT inputOpenFailedYes
+056270             CLOSE SQRT-INPUT-FILE
+056280         END-IF
+056390         IF outputFileOpened
+056400             CLOSE SQRT-OUTPUT-FILE
+056410         END-IF
+056420         IF ckptFileOpened
+056430             CLOSE SQRT-CKPT-FILE
+056440         END-IF
+056510         IF NOT inputOpenFailedYes AND NOT outputOpenFailedYes
+056515                 AND NOT reportOpenFailedYes
+056520             PERFORM 8300-CLEAR-CHECKPOINT THRU 8300-EXIT
+056530         END-IF
+056600     END-IF
+056700*
+056800     PERFORM 8200-SET-RETURN-CODE THRU 8200-EXIT.
+056900*
+057000 8000-EXIT.
+057100     EXIT.
+057200*
+057300 8100-WRITE-REPORT-TRAILER.
+057400     MOVE SPACES TO RPT-LINE
+057500     STRING "NUMBERS PROCESSED . . . . . : "
+057600         rptAcceptedCount DELIMITED BY SIZE
+057700         INTO RPT-LINE
+057800     WRITE RPT-LINE
+057900     MOVE SPACES TO RPT-LINE
+058000     STRING "NUMBERS REJECTED (INVALID) . : "
+058100         rptRejectedCount DELIMITED BY SIZE
+058200         INTO RPT-LINE
+058300     WRITE RPT-LINE
+058400     MOVE SPACES TO RPT-LINE
+058500     STRING "NUMBERS OVERFLOWED . . . . . : "
+058600         rptOverflowCount DELIMITED BY SIZE
+058700         INTO RPT-LINE
+058800     WRITE RPT-LINE.
+058900*
+059000 8100-EXIT.
+059100     EXIT.
+059150*
+059300*----------------------------------------------------------
+059400* 8200-SET-RETURN-CODE - a non-zero return code tells the
+059500* scheduler that at least one record was rejected or
+059600* overflowed and the run needs a human to look at it.
+059700*----------------------------------------------------------
+059800 8200-SET-RETURN-CODE.
+059900     MOVE 0 TO jobReturnCode
+060000     IF rptRejectedCount > 0
+060100         MOVE 4 TO jobReturnCode
+060200     END-IF
+060300     IF rptOverflowCount > 0
+060400         MOVE 8 TO jobReturnCode
+060500     END-IF
+060550     IF inputOpenFailedYes OR outputOpenFailedYes
+060555             OR reportOpenFailedYes OR historyOpenFailedYes
+060558             OR rejectOpenFailedYes
+060560         MOVE 16 TO jobReturnCode
+060570     END-IF.
+060600*
+060700 8200-EXIT.
+060800     EXIT.
+060810*
+060820*----------------------------------------------------------
+060830* 8300-CLEAR-CHECKPOINT - a batch run that reaches this point
+060840* finished its whole worklist, so the checkpoint left behind
+060850* by the periodic 2950-WRITE-CHECKPOINT calls no longer means
+060860* anything; clear it so tomorrow's run of a new worklist does
+060870* not mistake it for a restart point and skip good records.
+060880*----------------------------------------------------------
+060890 8300-CLEAR-CHECKPOINT.
+060900     OPEN OUTPUT SQRT-CKPT-FILE
+060910     CLOSE SQRT-CKPT-FILE.
+060920*
+060930 8300-EXIT.
+060940     EXIT.
