@@ -1,56 +1,157 @@
-* Name:         Michael Sadowski
-* ID:           0864810
-* Course:       CIS*3190
-
-* Assignment 3: BABYLONIAN SQUARE ROOTS
-
-* This program calculates a square root of a number using the BABYLONIAN SQUARE ROOTS formula.
-* It calculates an initial approximation of the final result by dividing the inputted number by 2
-* It divides the inputted number by the approximation
-* It adds the result of the divide to the initial approximation, and averaging the numbers by dividing by 2
-* This new value becomes the new approximation, and the program repeats the above processes for the new approximation
-* It loops 33 times because I found that to be accurate enough
-* If a negative value was entered, INVALID INPUT is displayed 
-
-* This file holds the EXTERNAL procedure to calculate the square root
-* Parameter are the user's inputted number, and a variable to store the result of the square root
-* Final result is placed in the LS-resultBabylonian variable, that is "returned" to the calling function
-* -------------------------------------------------------------------------------------------------------------------
-
-IDENTIFICATION DIVISION.
-PROGRAM-ID. SQROOT.
-
-DATA DIVISION.
-  WORKING-STORAGE SECTION.
-        01      resultApproximation     PIC 9(11)V9(10)  VALUE ZEROS.
-        01      IterCount               PIC 99          VALUE ZEROS.
-        01      result                  PIC 9(11)V9(6)  VALUE ZEROS.
-        01      num                     PIC 9(11)V9(10)  VALUE ZEROS.
-
-   LINKAGE SECTION.
-   	01 	LS-number 		PIC 9(11)V9(6)  VALUE ZEROS.
-   	01 	LS-resultBabylonian	PIC 9(11)V9(10)  VALUE ZEROS.
-
-
-PROCEDURE DIVISION USING LS-number, LS-resultBabylonian.
-*	Reset the counter
-	MOVE 0 TO IterCount
-
-*	get an initial approximation (num/2)
-	DIVIDE LS-number BY 2 GIVING resultApproximation
-
-*	Calculate the square root using the babylonian method
-        PERFORM UNTIL IterCount = 33
-*		 divide number by approximation
-                DIVIDE LS-number BY resultApproximation GIVING result
-
-*		add the numbers together and divide by 2 to average the numbers
-*		use result as the next approximation		
-                ADD resultApproximation TO result GIVING result
-                DIVIDE result BY 2 GIVING resultApproximation
-                ADD 1 TO IterCount
-        END-PERFORM
-
-*	return the result
-	MOVE resultApproximation TO LS-resultBabylonian
-EXIT PROGRAM.
+000100* Name:         Michael Sadowski
+000200* ID:           0864810
+000300* Course:       CIS*3190
+000400*
+000500* Assignment 3: BABYLONIAN SQUARE ROOTS
+000600*
+000700* This program calculates a square root of a number using the
+000800* BABYLONIAN SQUARE ROOTS formula.
+000900* It calculates an initial approximation of the final result by
+001000* dividing the inputted number by 2.
+001100* It divides the inputted number by the approximation.
+001200* It adds the result of the divide to the initial approximation,
+001300* and averages the numbers by dividing by 2.
+001400* This new value becomes the new approximation, and the program
+001500* repeats the above process for the new approximation.
+001600* It stops iterating as soon as two successive approximations
+001700* agree to within the convergence tolerance, or when
+001800* LS-maxIterations passes have run, whichever comes first, so
+001900* large batches do not pay for iterations that stopped improving
+002000* the answer.
+002100* If a size error occurs anywhere in the Babylonian arithmetic
+002200* (an overflow on a very large positiveInNumber), LS-overflowFlag
+002300* is handed back to the caller instead of a silently truncated
+002400* result.
+002500*
+002600* This file holds the EXTERNAL procedure to calculate the square
+002700* root. Parameters are the caller's positive number, a variable
+002800* to store the result, an overflow indicator, and the maximum
+002900* number of Babylonian iterations to allow.
+003000* Final result is placed in the LS-resultBabylonian variable,
+003100* that is "returned" to the calling program.
+003200*
+003300* Modification history:
+003400*   2026-08-08 MJS  Replace fixed 33-pass loop with a convergence
+003500*                   check against a tolerance, keeping the pass
+003600*                   count as a safety ceiling only.
+003700*   2026-08-08 MJS  Add ON SIZE ERROR checking to the Babylonian
+003800*                   arithmetic, reported back via LS-overflowFlag.
+003900*   2026-08-08 MJS  Take the maximum iteration count as a
+004000*                   parameter instead of hard-coding it.
+004100*   2026-08-08 MJS  Move the number/result layout into the
+004200*                   NUMLAYT copybook shared with SQRT.
+004250*   2026-08-09 MJS  Round each Babylonian DIVIDE/ADD instead of
+004260*                   truncating, and widen the scratch "result"
+004270*                   field to match resultApprox's 10 decimals, so
+004280*                   the pass-to-pass delta actually settles below
+004290*                   the convergence tolerance instead of bouncing
+004291*                   above it for all LS-maxIterations passes.
+004292*   2026-08-09 MJS  Special-case a zero input: the first pass's
+004293*                   DIVIDE LS-positiveInNumber BY resultApprox was
+004294*                   a 0/0 divide whenever the input was 0, which
+004295*                   COBOL's ON SIZE ERROR reports as a size error,
+004296*                   so an input of 0 - whose square root is simply
+004297*                   0 - was being misreported as RESULT OVERFLOW.
+004300* ------------------------------------------------------------
+004400*
+004500 IDENTIFICATION DIVISION.
+004600 PROGRAM-ID. SQROOT.
+004700*
+004800 DATA DIVISION.
+004900 WORKING-STORAGE SECTION.
+005000 01  resultApprox            PIC 9(11)V9(10) VALUE ZEROS.
+005100 01  priorApprox             PIC 9(11)V9(10) VALUE ZEROS.
+005200 01  approxDelta             PIC 9(11)V9(10) VALUE ZEROS.
+005300 01  convergeTolerance       PIC 9(11)V9(10) VALUE
+005400     0.0000001000.
+005500 01  IterCount               PIC 99          VALUE ZEROS.
+005600 01  result                  PIC 9(11)V9(10) VALUE ZEROS.
+005700 01  num                     PIC 9(11)V9(10) VALUE ZEROS.
+005800 01  arithFailed             PIC 9(01)       VALUE ZERO.
+005900     88  arithFailedYes          VALUE 1.
+006000     88  arithFailedNo           VALUE 0.
+006100*
+006200 LINKAGE SECTION.
+006300 COPY NUMLAYT REPLACING ==:PFX:== BY ==LS-==.
+006400 01  LS-maxIterations        PIC 9(02)       VALUE 33.
+006500*
+006600 PROCEDURE DIVISION USING LS-positiveInNumber,
+006700     LS-resultBabylonian, LS-overflowFlag, LS-maxIterations.
+006800*
+006900 0000-CALCULATE-SQUARE-ROOT.
+007000*    reset the counter and the overflow/failure indicators
+007100     MOVE 0 TO IterCount
+007200     MOVE 0 TO arithFailed
+007300     SET LS-overflowNotDetected TO TRUE
+007400*
+007410*    zero is its own square root; special-case it here so the
+007420*    first Babylonian pass never divides the input by a zero
+007430*    approximation (which ON SIZE ERROR reports as a size error,
+007440*    not the correct answer of zero)
+007450     IF LS-positiveInNumber = 0
+007460         MOVE ZEROS TO LS-resultBabylonian
+007470     ELSE
+007500*        get an initial approximation (num/2)
+007600         DIVIDE LS-positiveInNumber BY 2 GIVING resultApprox
+007610             ROUNDED
+007700             ON SIZE ERROR
+007800                 SET arithFailedYes TO TRUE
+007900         END-DIVIDE
+008000*
+008100*        calculate the square root using the Babylonian method,
+008200*        one pass per PERFORM of 1000-BABYLONIAN-PASS, stopping
+008300*        early once the approximation has converged
+008400         PERFORM 1000-BABYLONIAN-PASS THRU 1000-EXIT
+008500             UNTIL IterCount = LS-maxIterations
+008600                OR arithFailedYes
+008700                OR (IterCount > 0 AND
+008800                    approxDelta < convergeTolerance)
+008900*
+009000         IF arithFailedYes
+009100             SET LS-overflowDetected TO TRUE
+009200             MOVE ZEROS TO LS-resultBabylonian
+009300         ELSE
+009400             MOVE resultApprox TO LS-resultBabylonian
+009500         END-IF
+009550     END-IF
+009600*
+009700     EXIT PROGRAM.
+009800*
+009900 1000-BABYLONIAN-PASS.
+010000*    remember the approximation going into this pass so it can
+010100*    be compared against the one this pass produces
+010200     MOVE resultApprox TO priorApprox
+010300*
+010400*    divide number by approximation
+010500     DIVIDE LS-positiveInNumber BY resultApprox
+010550         GIVING result ROUNDED
+010600         ON SIZE ERROR
+010700             SET arithFailedYes TO TRUE
+010800             GO TO 1000-EXIT
+010900     END-DIVIDE
+011000*
+011100*    add the numbers together and divide by 2 to average them;
+011200*    use the average as the next approximation
+011300     ADD resultApprox TO result GIVING result ROUNDED
+011400         ON SIZE ERROR
+011500             SET arithFailedYes TO TRUE
+011600             GO TO 1000-EXIT
+011700     END-ADD
+011800*
+011900     DIVIDE result BY 2 GIVING resultApprox ROUNDED
+012000         ON SIZE ERROR
+012100             SET arithFailedYes TO TRUE
+012200             GO TO 1000-EXIT
+012300     END-DIVIDE
+012400*
+012500     ADD 1 TO IterCount
+012600*
+012700*    how far did this pass move the approximation
+012800     IF resultApprox >= priorApprox
+012900         COMPUTE approxDelta = resultApprox - priorApprox
+013000     ELSE
+013100         COMPUTE approxDelta = priorApprox - resultApprox
+013200     END-IF
+013300*
+013400 1000-EXIT.
+013500     EXIT.
