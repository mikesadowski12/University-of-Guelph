@@ -0,0 +1,49 @@
+//SQRTJOB  JOB (ACCTNO),'M SADOWSKI',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* RUNS SQRT AGAINST THE OVERNIGHT WORKLIST IN BATCH MODE.
+//*
+//* SQRT SETS RETURN-CODE BEFORE IT STOPS:
+//*    RC=0    ALL NUMBERS PROCESSED CLEANLY
+//*    RC=4    ONE OR MORE NEGATIVE (INVALID) INPUTS WERE REJECTED
+//*    RC=8    ONE OR MORE RESULTS OVERFLOWED
+//*    RC=16   SQRTIN COULD NOT BE OPENED
+//* THE COND ON EACH LATER STEP KEEPS A DIRTY RUN FROM FEEDING A
+//* BAD SQRTOUT FORWARD, BUT STILL LETS THE REPORT/HISTORY BE
+//* REVIEWED BY AN OPERATOR.
+//*
+//* MODIFICATION HISTORY:
+//*   2026-08-08 MJS  ORIGINAL MEMBER.
+//*-------------------------------------------------------------
+//SQRT     EXEC PGM=SQRT,PARM='B'
+//STEPLIB  DD   DSN=PROD.SQRT.LOADLIB,DISP=SHR
+//SQRTPARM DD   DSN=PROD.SQRT.PARM,DISP=SHR
+//SQRTIN   DD   DSN=PROD.SQRT.WORKLIST,DISP=SHR
+//SQRTOUT  DD   DSN=PROD.SQRT.RESULTS,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SQRTRPT  DD   SYSOUT=*
+//SQRTHIST DD   DSN=PROD.SQRT.HISTORY,DISP=MOD
+//SQRTREJ  DD   DSN=PROD.SQRT.REJECTS,DISP=MOD
+//SQRTCKPT DD   DSN=PROD.SQRT.CKPT,DISP=(MOD,DELETE,KEEP),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=9,BLKSIZE=0)
+//*-------------------------------------------------------------
+//* IF SQRT REJECTED SOME INPUT (RC=4) OR OVERFLOWED (RC=8) A
+//* HUMAN NEEDS TO REVIEW SQRTREJ/SQRTRPT BEFORE THE RESULTS ARE
+//* TRUSTED DOWNSTREAM, SO THE REVIEW STEP RUNS ON ANY NON-ZERO
+//* RETURN CODE BUT DOWNSTREAM PROCESSING ONLY RUNS WHEN CLEAN.
+//*-------------------------------------------------------------
+//REVIEW   EXEC PGM=IEBGENER,COND=(0,EQ,SQRT)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   DSN=PROD.SQRT.REJECTS,DISP=SHR
+//SYSUT2   DD   SYSOUT=*
+//*
+//LOADNEXT EXEC PGM=IEBGENER,COND=(0,NE,SQRT)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   DSN=PROD.SQRT.RESULTS,DISP=SHR
+//SYSUT2   DD   DSN=PROD.SQRT.RESULTS.FEED,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
